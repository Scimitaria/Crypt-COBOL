@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLIP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SubTableFile ASSIGN TO "SUBTABLE.DAT"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SubTableFile.
+       COPY SUBTAB.
+       WORKING-STORAGE SECTION.
+       01 DefaultTableName       PIC X(10) VALUE "ATBASH".
+       01 SelectedTableName      PIC X(10).
+       01 FILLER                 PIC 9.
+           88 TableWasFound      VALUE 1.
+       01 FILLER                 PIC 9.
+           88 EndOfSubTable      VALUE 1.
+       LINKAGE SECTION.
+       01 TextIn   PIC X(1000).
+       COPY DIRECTION.
+       PROCEDURE DIVISION USING TextIn, Direction.
+           DISPLAY "Enter substitution table (default ATBASH): "
+               WITH NO ADVANCING
+           ACCEPT SelectedTableName
+           IF SelectedTableName = SPACES
+               MOVE DefaultTableName TO SelectedTableName
+           END-IF
+           PERFORM LoadTable
+           IF TableWasFound
+               INSPECT TextIn CONVERTING
+                   SubTableAlpha TO SubTableBeta
+           END-IF
+           DISPLAY TextIn
+           EXIT PROGRAM.
+
+       LoadTable.
+           OPEN INPUT SubTableFile
+           PERFORM ReadSubTable
+           PERFORM MatchSubTable UNTIL EndOfSubTable
+           CLOSE SubTableFile.
+
+       ReadSubTable.
+           READ SubTableFile
+               AT END SET EndOfSubTable TO TRUE
+           END-READ.
+
+       MatchSubTable.
+           IF SubTableName = SelectedTableName
+               SET TableWasFound TO TRUE
+               SET EndOfSubTable TO TRUE
+           ELSE
+               PERFORM ReadSubTable
+           END-IF.
+       END PROGRAM FLIP.
