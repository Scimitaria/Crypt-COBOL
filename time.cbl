@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CurrentTime.
+          02 CurrentHour   PIC 99.
+          02 CurrentMinute PIC 99.
+       01 idx       PIC 9999.
+       01 TimeShift PIC 99.
+       01 ShiftAmt  PIC 99.
+       LINKAGE SECTION.
+       01 TextIn   PIC X(1000).
+       COPY DIRECTION.
+       PROCEDURE DIVISION USING TextIn, Direction.
+           IF DirDecrypt
+               DISPLAY "Enter original time used, HHMM: "
+                   WITH NO ADVANCING
+               ACCEPT CurrentTime
+           ELSE
+               ACCEPT CurrentTime FROM TIME
+           END-IF
+           COMPUTE TimeShift =
+               FUNCTION MOD(CurrentHour + CurrentMinute, 26)
+           IF DirDecrypt
+               COMPUTE TimeShift = FUNCTION MOD(26 - TimeShift, 26)
+           END-IF
+           PERFORM ShiftChar VARYING idx FROM 1 BY 1
+               UNTIL idx > FUNCTION LENGTH(TextIn)
+           DISPLAY TextIn
+       EXIT PROGRAM.
+
+       ShiftChar.
+           IF TextIn(idx:1) >= "A" AND TextIn(idx:1) <= "Z"
+               COMPUTE ShiftAmt =
+                   FUNCTION MOD(FUNCTION ORD(TextIn(idx:1))
+                       - FUNCTION ORD("A") + TimeShift, 26)
+               MOVE FUNCTION CHAR(FUNCTION ORD("A") + ShiftAmt)
+                   TO TextIn(idx:1)
+           END-IF.
+       END PROGRAM TIME.
