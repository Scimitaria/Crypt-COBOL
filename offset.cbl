@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OFFSET.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 Offset PIC 99.
+       01 idx    PIC 9999.
+       01 ShiftAmt PIC 99.
+       LINKAGE SECTION.
+       01 TextIn PIC X(1000).
+       COPY DIRECTION.
+       PROCEDURE DIVISION USING TextIn, Direction.
+           DISPLAY "Enter offset (0-26): " WITH NO ADVANCING
+           ACCEPT Offset
+           IF DirDecrypt
+               COMPUTE Offset = FUNCTION MOD(26 - Offset, 26)
+           END-IF
+           PERFORM ShiftChar VARYING idx FROM 1 BY 1
+               UNTIL idx > FUNCTION LENGTH(TextIn)
+           DISPLAY TextIn
+       EXIT PROGRAM.
+
+       ShiftChar.
+           IF TextIn(idx:1) >= "A" AND TextIn(idx:1) <= "Z"
+               COMPUTE ShiftAmt =
+                   FUNCTION MOD(FUNCTION ORD(TextIn(idx:1))
+                       - FUNCTION ORD("A") + Offset, 26)
+               MOVE FUNCTION CHAR(FUNCTION ORD("A") + ShiftAmt)
+                   TO TextIn(idx:1)
+           END-IF.
+       END PROGRAM OFFSET.
