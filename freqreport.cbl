@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FreqReport.
+       AUTHOR. Scimitaria.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT InputFile ASSIGN TO DYNAMIC InputFileName
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD InputFile.
+       01 Contents        PIC X(1000).
+        88 EndOfInputFile VALUE HIGH-VALUES.
+
+       WORKING-STORAGE SECTION.
+       01 InputFileName           PIC X(100).
+       01 CmdArgCount             PIC 99 COMP.
+       01 idx                     PIC 9999.
+       01 LetterIdx               PIC 99.
+
+       01 EnglishFreqValues.
+           05 FILLER PIC X(39) VALUE
+               "082015028043127022020061070002008040024".
+           05 FILLER PIC X(39) VALUE
+               "067075019001060063091028010024002020001".
+       01 EnglishFreqTable REDEFINES EnglishFreqValues.
+           05 EnglishFreq         OCCURS 26 TIMES PIC 9(3).
+
+       01 ObservedCounts.
+           05 ObservedCount       OCCURS 26 TIMES PIC 9(9) COMP.
+       01 ObservedFreqs.
+           05 ObservedFreq        OCCURS 26 TIMES PIC 9(3).
+       01 TotalLetters            PIC 9(9) COMP VALUE ZERO.
+       01 TotalDeviation          PIC 9(5) VALUE ZERO.
+       01 OneDeviation            PIC S9(5).
+
+       PROCEDURE DIVISION.
+           ACCEPT CmdArgCount FROM ARGUMENT-NUMBER
+           IF CmdArgCount >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT InputFileName FROM ARGUMENT-VALUE
+           ELSE
+               DISPLAY "Enter file to analyze:" WITH NO ADVANCING
+               ACCEPT InputFileName
+           END-IF
+           OPEN INPUT InputFile
+           PERFORM ReadRecord
+           PERFORM ProcessRecord UNTIL EndOfInputFile
+           CLOSE InputFile
+           PERFORM ComputeFrequencies
+           PERFORM PrintReport
+       STOP RUN.
+
+       ReadRecord.
+           READ InputFile
+               AT END SET EndOfInputFile TO TRUE
+           END-READ.
+
+       ProcessRecord.
+           MOVE FUNCTION UPPER-CASE(Contents) TO Contents
+           PERFORM TallyLetter VARYING idx FROM 1 BY 1
+               UNTIL idx > FUNCTION LENGTH(Contents)
+           PERFORM ReadRecord.
+
+       TallyLetter.
+           IF Contents(idx:1) >= "A" AND Contents(idx:1) <= "Z"
+               COMPUTE LetterIdx = FUNCTION ORD(Contents(idx:1))
+                   - FUNCTION ORD("A") + 1
+               ADD 1 TO ObservedCount(LetterIdx)
+               ADD 1 TO TotalLetters
+           END-IF.
+
+       ComputeFrequencies.
+           IF TotalLetters = ZERO
+               MOVE 1 TO TotalLetters
+           END-IF
+           PERFORM ComputeOneFrequency VARYING LetterIdx FROM 1 BY 1
+               UNTIL LetterIdx > 26.
+
+       ComputeOneFrequency.
+           COMPUTE ObservedFreq(LetterIdx) =
+               ObservedCount(LetterIdx) * 1000 / TotalLetters
+           COMPUTE OneDeviation =
+               ObservedFreq(LetterIdx) - EnglishFreq(LetterIdx)
+           IF OneDeviation < ZERO
+               COMPUTE OneDeviation = OneDeviation * -1
+           END-IF
+           ADD OneDeviation TO TotalDeviation.
+
+       PrintReport.
+           DISPLAY "Letter frequency report for " InputFileName
+           DISPLAY "Letter  Observed/1000  English/1000"
+           PERFORM PrintOneLetter VARYING LetterIdx FROM 1 BY 1
+               UNTIL LetterIdx > 26
+           DISPLAY "Total deviation from English: " TotalDeviation
+           IF TotalDeviation < 500
+               DISPLAY
+                 "WARNING: distribution looks like plain English text"
+               DISPLAY
+                 "         - check the Operation field was not a no-op"
+           ELSE
+               DISPLAY "Text appears to be scrambled"
+           END-IF.
+
+       PrintOneLetter.
+           DISPLAY FUNCTION CHAR(FUNCTION ORD("A") + LetterIdx - 1)
+               "       " ObservedFreq(LetterIdx)
+               "            " EnglishFreq(LetterIdx).
