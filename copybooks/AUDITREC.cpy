@@ -0,0 +1,4 @@
+       01 AuditRecord.
+           05 AuditTimestamp     PIC X(21).
+           05 AuditOperation     PIC X(6).
+           05 AuditOutcome       PIC X(7).
