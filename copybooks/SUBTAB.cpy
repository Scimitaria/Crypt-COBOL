@@ -0,0 +1,4 @@
+       01 SubTableRecord.
+           05 SubTableName    PIC X(10).
+           05 SubTableAlpha   PIC X(26).
+           05 SubTableBeta    PIC X(26).
