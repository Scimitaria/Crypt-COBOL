@@ -0,0 +1,8 @@
+       01 FILLER                 PIC 9.
+           88 ValidSubProgName   VALUE ZERO.
+           88 InvalidSubProgName VALUE 1.
+       01 Operation              PIC X(41).
+       01 OperationList.
+           05 OperationEntry     OCCURS 6 TIMES PIC X(6).
+       01 OpIdx                  PIC 9.
+       COPY DIRECTION.
