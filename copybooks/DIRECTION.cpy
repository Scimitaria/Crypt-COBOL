@@ -0,0 +1,3 @@
+       01 Direction              PIC X(7).
+           88 DirEncrypt         VALUE "ENCRYPT" "Encrypt" "encrypt".
+           88 DirDecrypt         VALUE "DECRYPT" "Decrypt" "decrypt".
