@@ -5,8 +5,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT InputFile ASSIGN TO "IO.txt".
-       SELECT OutputFile ASSIGN TO "encrypt.txt".
+       SELECT InputFile ASSIGN TO DYNAMIC InputFileName
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT OutputFile ASSIGN TO DYNAMIC OutputFileName
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT AuditFile ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,32 +20,96 @@
         88 EndOfInputFile VALUE HIGH-VALUES.
        FD OutputFile.
        01 Printy          PIC X(1000).
+       FD AuditFile.
+       COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       01 FILLER                 PIC 9.
-           88 ValidSubProgName   VALUE ZERO.
-           88 InvalidSubProgName VALUE 1.
-       01 Operation              PIC X(6).
-           88 progFlip        VALUE "FLIP" "Flip" "flip".
-       01 Alpha     PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-       01 Beta      PIC X(26) VALUE "ZYXWVUTSRQPONMLKJIHGFEDCBA".
+       01 InputFileName           PIC X(100).
+       01 OutputFileName          PIC X(100).
+       01 CmdArgCount             PIC 99 COMP.
+       01 AuditFileStatus         PIC XX.
+       COPY OPCTL.
 
        PROCEDURE DIVISION.
-           DISPLAY "Text: " WITH NO ADVANCING
+           ACCEPT CmdArgCount FROM ARGUMENT-NUMBER
+           IF CmdArgCount >= 2
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT InputFileName FROM ARGUMENT-VALUE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT OutputFileName FROM ARGUMENT-VALUE
+           ELSE
+               DISPLAY "Enter input file name:" WITH NO ADVANCING
+               ACCEPT InputFileName
+               DISPLAY "Enter output file name:" WITH NO ADVANCING
+               ACCEPT OutputFileName
+           END-IF
            OPEN INPUT InputFile
            OPEN OUTPUT OutputFile
-           READ InputFile
-               AT END SET EndOfInputFile TO TRUE
-           END-READ
-           MOVE FUNCTION UPPER-CASE(Contents) TO Contents
-           DISPLAY "Enter encryption name:" WITH NO ADVANCING
+           OPEN EXTEND AuditFile
+           IF AuditFileStatus = "35"
+               OPEN OUTPUT AuditFile
+           END-IF
+           DISPLAY "Enter encryption name(s):" WITH NO ADVANCING
            ACCEPT Operation
-            EVALUATE TRUE
-                WHEN progFlip PERFORM Flip
-                WHEN OTHER DISPLAY Operation " is invalid op"
+           MOVE FUNCTION UPPER-CASE(Operation) TO Operation
+           UNSTRING Operation DELIMITED BY SPACE OR ","
+               INTO OperationEntry(1)
+                    OperationEntry(2)
+                    OperationEntry(3)
+                    OperationEntry(4)
+                    OperationEntry(5)
+                    OperationEntry(6)
+           END-UNSTRING
+           DISPLAY "Enter ENCRYPT or DECRYPT:" WITH NO ADVANCING
+           ACCEPT Direction
+           PERFORM ReadRecord
+           PERFORM ProcessRecord UNTIL EndOfInputFile
+           PERFORM CancelOperation VARYING OpIdx FROM 1 BY 1
+               UNTIL OpIdx > 6
            CLOSE InputFile
            CLOSE OutputFile
+           CLOSE AuditFile
        STOP RUN.
 
-       Flip.
-           INSPECT Contents CONVERTING Alpha TO Beta
-           WRITE Printy FROM Contents.
+       ReadRecord.
+           READ InputFile
+               AT END SET EndOfInputFile TO TRUE
+           END-READ.
+
+       ProcessRecord.
+           MOVE FUNCTION UPPER-CASE(Contents) TO Contents
+           IF DirDecrypt
+               PERFORM ApplyOperation VARYING OpIdx FROM 6 BY -1
+                   UNTIL OpIdx < 1
+           ELSE
+               PERFORM ApplyOperation VARYING OpIdx FROM 1 BY 1
+                   UNTIL OpIdx > 6
+           END-IF
+           WRITE Printy FROM Contents
+           PERFORM ReadRecord.
+
+       ApplyOperation.
+           IF OperationEntry(OpIdx) NOT = SPACES
+               CALL OperationEntry(OpIdx) USING BY REFERENCE Contents
+                                                 BY CONTENT   Direction
+                   ON EXCEPTION
+                       DISPLAY OperationEntry(OpIdx) " is invalid op"
+                       SET InvalidSubProgName TO TRUE
+                   NOT ON EXCEPTION SET ValidSubProgName   TO TRUE
+               END-CALL
+               PERFORM WriteAuditLog
+           END-IF.
+
+       WriteAuditLog.
+           MOVE FUNCTION CURRENT-DATE  TO AuditTimestamp
+           MOVE OperationEntry(OpIdx)  TO AuditOperation
+           IF ValidSubProgName
+               MOVE "VALID"   TO AuditOutcome
+           ELSE
+               MOVE "INVALID" TO AuditOutcome
+           END-IF
+           WRITE AuditRecord.
+
+       CancelOperation.
+           IF OperationEntry(OpIdx) NOT = SPACES
+               CANCEL OperationEntry(OpIdx)
+           END-IF.
