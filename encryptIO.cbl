@@ -2,79 +2,79 @@
        PROGRAM-ID. EncryptIO.
        AUTHOR. Scimitaria.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AuditFile ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       01 TextLine  PIC X(70).
-       01 FILLER                 PIC 9.
-           88 ValidSubProgName   VALUE ZERO.
-           88 InvalidSubProgName VALUE 1.
-       01 Operation              PIC X(6).
+       01 TextLine  PIC X(1000).
+       01 AuditFileStatus         PIC XX.
+       COPY OPCTL.
 
        PROCEDURE DIVISION.
            DISPLAY "Text: " WITH NO ADVANCING
            ACCEPT TextLine
            MOVE FUNCTION UPPER-CASE(TextLine) TO TextLine
-           DISPLAY "Enter encryption name:" WITH NO ADVANCING
+           DISPLAY "Enter encryption name(s):" WITH NO ADVANCING
            ACCEPT Operation
-           CALL Operation USING BY CONTENT TextLine
-               ON EXCEPTION     DISPLAY Operation " is invalid op"
-                                SET InvalidSubProgName TO TRUE
-               NOT ON EXCEPTION SET ValidSubProgName   TO TRUE
-           END-CALL
-           CANCEL Operation
+           MOVE FUNCTION UPPER-CASE(Operation) TO Operation
+           UNSTRING Operation DELIMITED BY SPACE OR ","
+               INTO OperationEntry(1)
+                    OperationEntry(2)
+                    OperationEntry(3)
+                    OperationEntry(4)
+                    OperationEntry(5)
+                    OperationEntry(6)
+           END-UNSTRING
+           DISPLAY "Enter ENCRYPT or DECRYPT:" WITH NO ADVANCING
+           ACCEPT Direction
+           IF DirDecrypt
+               PERFORM ApplyOperation VARYING OpIdx FROM 6 BY -1
+                   UNTIL OpIdx < 1
+           ELSE
+               PERFORM ApplyOperation VARYING OpIdx FROM 1 BY 1
+                   UNTIL OpIdx > 6
+           END-IF
+           PERFORM CancelOperation VARYING OpIdx FROM 1 BY 1
+               UNTIL OpIdx > 6
        STOP RUN.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Flip.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Alpha     PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-       01 Beta      PIC X(26) VALUE "ZYXWVUTSRQPONMLKJIHGFEDCBA".
-       LINKAGE SECTION.
-       01 TextIn   PIC X(70).
-       PROCEDURE DIVISION USING TextIn.
-           INSPECT TextIn CONVERTING
-               Alpha TO Beta
-                   AFTER  INITIAL "@>"
-                   BEFORE INITIAL "<@"
-           DISPLAY TextIn
-           EXIT PROGRAM.
-       END PROGRAM Flip.
+       ApplyOperation.
+           IF OperationEntry(OpIdx) NOT = SPACES
+               CALL OperationEntry(OpIdx) USING BY REFERENCE TextLine
+                                                 BY CONTENT   Direction
+                   ON EXCEPTION
+                       DISPLAY OperationEntry(OpIdx) " is invalid op"
+                       SET InvalidSubProgName TO TRUE
+                   NOT ON EXCEPTION SET ValidSubProgName   TO TRUE
+               END-CALL
+               PERFORM WriteAuditLog
+           END-IF.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Offset.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Offset PIC 99.
-       01 idx    PIC 999.
-       LINKAGE SECTION.
-       01 TextIn PIC X(70).
-       PROCEDURE DIVISION USING TextIn.
-           DISPLAY "Enter offset (0-26): " WITH NO ADVANCING
-           ACCEPT Offset
-      *     PERFORM VARYING idx FROM 1 BY 1 UNTIL EndOfInputFile
-      *        FUNCTION CHAR(FUNCTION ORD(TextIn(idx)+Offset))
-      *     END-PERFORM
-           DISPLAY TextIn
-       EXIT PROGRAM.
-       END PROGRAM Offset.
+       WriteAuditLog.
+           OPEN EXTEND AuditFile
+           IF AuditFileStatus = "35"
+               OPEN OUTPUT AuditFile
+           END-IF
+           MOVE FUNCTION CURRENT-DATE  TO AuditTimestamp
+           MOVE OperationEntry(OpIdx)  TO AuditOperation
+           IF ValidSubProgName
+               MOVE "VALID"   TO AuditOutcome
+           ELSE
+               MOVE "INVALID" TO AuditOutcome
+           END-IF
+           WRITE AuditRecord
+           CLOSE AuditFile.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Time.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CurrentTime.
-          02 CurrentHour   PIC 99.
-          02 CurrentMinute PIC 99.
-       01 idx    PIC 999.
-       LINKAGE SECTION.
-       01 TextIn   PIC X(70).
-       PROCEDURE DIVISION USING TextIn.
-           ACCEPT CurrentTime FROM TIME
-      *     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx>FUNCTION LENGTH(TextIn)
-      *        FUNCTION CHAR(FUNCTION ORD(TextIn(idx)+Offset))
-      *     END-PERFORM
-           DISPLAY TextIn
-       EXIT PROGRAM.
-       END PROGRAM Time.
+       CancelOperation.
+           IF OperationEntry(OpIdx) NOT = SPACES
+               CANCEL OperationEntry(OpIdx)
+           END-IF.
        
\ No newline at end of file
